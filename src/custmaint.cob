@@ -0,0 +1,258 @@
+       identification division.
+       program-id. custmaint001.
+
+       environment division.
+       input-output section.
+       file-control.
+           select customer-file assign to '../data/CUSTMAST.DAT'
+           organization is record sequential.
+
+           select new-master-file assign to '../data/CUSTMAST.NEW'
+           organization is record sequential.
+
+       data division.
+
+       file section.
+
+       fd customer-file
+           record contains 43 characters.
+       01 customer-record.
+           05 r-branch-id         pic 9(2).
+           05 r-salesrep-id       pic 9(2).
+           05 r-customer-id       pic 9(5).
+           05 r-customer-name     pic x(20).
+           05 r-sales-this-ytd    pic s9(5)V9(2).
+           05 r-sales-last-ytd    pic s9(5)V9(2).
+
+       fd new-master-file
+           record contains 43 characters.
+       01 new-master-record.
+           05 nm-branch-id        pic 9(2).
+           05 nm-salesrep-id      pic 9(2).
+           05 nm-customer-id      pic 9(5).
+           05 nm-customer-name    pic x(20).
+           05 nm-sales-this-ytd   pic s9(5)V9(2).
+           05 nm-sales-last-ytd   pic s9(5)V9(2).
+
+       working-storage section.
+       01 control-flow.
+           05 eof                     pic 9             value zero.
+
+       01 menu-fields.
+           05 menu-choice             pic 9             value 1.
+
+       01 transaction-table.
+           05 maintenance-transaction occurs 100 times.
+               10 txn-action            pic x.
+                   88 txn-add                  value 'A'.
+                   88 txn-change               value 'C'.
+                   88 txn-zero                 value 'Z'.
+               10 txn-applied           pic x       value 'N'.
+                   88 txn-is-applied           value 'Y'.
+               10 txn-branch-id         pic 9(2)    value zero.
+               10 txn-salesrep-id       pic 9(2)    value zero.
+               10 txn-customer-id       pic 9(5)    value zero.
+               10 txn-customer-name     pic x(20)   value spaces.
+               10 txn-sales-this-ytd    pic s9(5)v9(2) value zero.
+               10 txn-sales-last-ytd    pic s9(5)v9(2) value zero.
+
+       01 transaction-count        pic 9(3)          value zero.
+       01 transaction-index        pic 9(3).
+
+       01 duplicate-add-fields.
+           05 duplicate-add-flag      pic x           value 'N'.
+               88 duplicate-add-found        value 'Y'.
+
+       procedure division.
+
+       000-run.
+           perform 010-start-program.
+           perform 020-gather-transactions
+           until menu-choice = zero.
+           perform 100-apply-transactions.
+           perform 900-terminate-program.
+
+       010-start-program.
+           display ' '.
+           display 'CUSTOMER MASTER MAINTENANCE'.
+           display ' '.
+
+       020-gather-transactions.
+           display '--------------------------------'.
+           display 'Enter 0 to apply changes and end.'.
+           display 'Enter 1 to add a new customer.'.
+           display 'Enter 2 to correct an existing customer.'.
+           display 'Enter 3 to zero out a closed account.'.
+           accept menu-choice.
+
+           if menu-choice not = zero
+               if transaction-count >= 100
+                   display 'Transaction limit (100) reached for this '
+                       'session - applying pending changes now.'
+                   move zero to menu-choice
+               else
+                   add 1 to transaction-count
+                   perform 030-get-transaction-data
+               end-if
+           end-if.
+
+       030-get-transaction-data.
+           display 'Enter customer number (xxxxx):'.
+           accept txn-customer-id(transaction-count).
+
+           evaluate menu-choice
+               when 1
+                   move 'A' to txn-action(transaction-count)
+                   perform 035-check-duplicate-add
+                   if duplicate-add-found
+                       display 'Customer '
+                           txn-customer-id(transaction-count)
+                           ' already has a pending add this session -'
+                           ' transaction skipped.'
+                       subtract 1 from transaction-count
+                   else
+                       perform 040-get-add-data
+                   end-if
+               when 2
+                   move 'C' to txn-action(transaction-count)
+                   perform 050-get-change-data
+               when 3
+                   move 'Z' to txn-action(transaction-count)
+           end-evaluate.
+
+       035-check-duplicate-add.
+           move 'N' to duplicate-add-flag.
+           perform varying transaction-index from 1 by 1
+               until transaction-index >= transaction-count
+               if txn-add(transaction-index)
+                   and txn-customer-id(transaction-index) =
+                       txn-customer-id(transaction-count)
+                   move 'Y' to duplicate-add-flag
+               end-if
+           end-perform.
+
+       040-get-add-data.
+           display 'Enter branch id (xx):'.
+           accept txn-branch-id(transaction-count).
+           display 'Enter salesrep id (xx):'.
+           accept txn-salesrep-id(transaction-count).
+           display 'Enter customer name:'.
+           accept txn-customer-name(transaction-count).
+           display 'Enter sales this ytd (+/-xxxxx.xx):'.
+           accept txn-sales-this-ytd(transaction-count).
+           display 'Enter sales last ytd (+/-xxxxx.xx):'.
+           accept txn-sales-last-ytd(transaction-count).
+
+       050-get-change-data.
+           display 'Enter new branch id (xx, 00 to leave unchanged):'.
+           accept txn-branch-id(transaction-count).
+           display 'Enter new salesrep id (xx, 00 to leave unchanged):'.
+           accept txn-salesrep-id(transaction-count).
+           display 'Enter new customer name (spaces to leave as is):'.
+           accept txn-customer-name(transaction-count).
+
+       100-apply-transactions.
+           open input customer-file.
+           open output new-master-file.
+
+           perform 110-copy-old-records
+           until eof > 0.
+
+           perform 155-report-unmatched-transactions.
+           perform 150-append-new-customers.
+
+           close customer-file.
+           close new-master-file.
+
+           display ' '.
+           display 'Updated master written to ../data/CUSTMAST.NEW'.
+           display 'Promote it to CUSTMAST.DAT to put the changes into'.
+           display 'effect.'.
+
+       110-copy-old-records.
+           read customer-file next record into customer-record
+             at end
+             move 1 to eof
+
+             not at end
+             perform 120-apply-matching-transaction
+             perform 160-write-new-master-record.
+
+       120-apply-matching-transaction.
+           perform varying transaction-index from 1 by 1
+               until transaction-index > transaction-count
+               if txn-customer-id(transaction-index) = r-customer-id
+                   evaluate true
+                       when txn-add(transaction-index)
+                           move 'Y' to txn-applied(transaction-index)
+                           display 'Customer ' r-customer-id
+                               ' already exists - add skipped.'
+                       when txn-change(transaction-index)
+                           move 'Y' to txn-applied(transaction-index)
+                           perform 130-apply-change
+                       when txn-zero(transaction-index)
+                           move 'Y' to txn-applied(transaction-index)
+                           perform 140-apply-zero-out
+                   end-evaluate
+               end-if
+           end-perform.
+
+       130-apply-change.
+           if txn-branch-id(transaction-index) not = zero
+               move txn-branch-id(transaction-index) to r-branch-id
+           end-if.
+           if txn-salesrep-id(transaction-index) not = zero
+               move txn-salesrep-id(transaction-index) to r-salesrep-id
+           end-if.
+           if txn-customer-name(transaction-index) not = spaces
+               move txn-customer-name(transaction-index)
+                   to r-customer-name
+           end-if.
+
+       140-apply-zero-out.
+           move zero to r-sales-this-ytd.
+           move zero to r-sales-last-ytd.
+
+       150-append-new-customers.
+           perform varying transaction-index from 1 by 1
+               until transaction-index > transaction-count
+               if txn-add(transaction-index)
+                   and not txn-is-applied(transaction-index)
+                   move txn-branch-id(transaction-index) to r-branch-id
+                   move txn-salesrep-id(transaction-index)
+                       to r-salesrep-id
+                   move txn-customer-id(transaction-index)
+                       to r-customer-id
+                   move txn-customer-name(transaction-index)
+                       to r-customer-name
+                   move txn-sales-this-ytd(transaction-index)
+                       to r-sales-this-ytd
+                   move txn-sales-last-ytd(transaction-index)
+                       to r-sales-last-ytd
+                   perform 160-write-new-master-record
+               end-if
+           end-perform.
+
+       155-report-unmatched-transactions.
+           perform varying transaction-index from 1 by 1
+               until transaction-index > transaction-count
+               if not txn-is-applied(transaction-index)
+                   and not txn-add(transaction-index)
+                   display 'Customer '
+                       txn-customer-id(transaction-index)
+                       ' not found - transaction skipped.'
+               end-if
+           end-perform.
+
+       160-write-new-master-record.
+           move r-branch-id to nm-branch-id.
+           move r-salesrep-id to nm-salesrep-id.
+           move r-customer-id to nm-customer-id.
+           move r-customer-name to nm-customer-name.
+           move r-sales-this-ytd to nm-sales-this-ytd.
+           move r-sales-last-ytd to nm-sales-last-ytd.
+           write new-master-record.
+
+       900-terminate-program.
+           display 'End of maintenance session'.
+           stop run.
