@@ -0,0 +1,187 @@
+       identification division.
+       program-id. custproj001.
+
+       environment division.
+       input-output section.
+       file-control.
+           select customer-file assign to '../data/CUSTMAST.DAT'
+           organization is record sequential.
+
+           select projection-file assign to projection-file-name
+           organization is line sequential.
+
+       data division.
+
+       file section.
+
+       fd customer-file
+           record contains 43 characters.
+       01 customer-record.
+           05 r-branch-id         pic 9(2).
+           05 r-salesrep-id       pic 9(2).
+           05 r-customer-id       pic 9(5).
+           05 r-customer-name     pic x(20).
+           05 r-sales-this-ytd    pic s9(5)v9(2).
+           05 r-sales-last-ytd    pic s9(5)v9(2).
+
+       fd projection-file.
+       01 pj-header-line1             pic x(80).
+       01 pj-header-line2             pic x(80).
+       01 pj-detail-line.
+           05 pj-d-customer-id        pic 9(5).
+           05 filler                  pic x(3)   value spaces.
+           05 pj-d-customer-name      pic x(20).
+           05 filler                  pic x(2)   value spaces.
+           05 pj-d-sales-this-ytd     pic zz,zzz,zzz.99.
+           05 filler                  pic x(2)   value spaces.
+           05 pj-d-growth-percent     pic +zzzzz9.9.
+           05 filler                  pic x(1)   value spaces.
+           05 pj-d-projected-value    pic zz,zzz,zzz.99-.
+       01 pj-text-line                pic x(80).
+
+       working-storage section.
+       01 control-flow.
+           05 eof                     pic 9             value zero.
+
+       01 projection-parms.
+           05 projection-threshold    pic s9(5)v9(2)    value 10000.00.
+           05 projection-years        pic 9(2)          value 5.
+
+       01 growth-fields.
+           05 customer-growth-percent pic s9(6)v9      value zero.
+           05 growth-is-valid          pic x            value 'N'.
+               88 growth-valid                 value 'Y'.
+
+       01 calculation-fields.
+           05 future-value             pic s9(7)v9(2)   value zero.
+           05 year-counter             pic 999.
+
+       01 report-counters.
+           05 customers-read          pic 9(7)          value zero.
+           05 customers-projected     pic 9(7)          value zero.
+           05 f-customers-read        pic zzz,zzz,zz9.
+           05 f-customers-projected   pic zzz,zzz,zz9.
+
+       01 run-date-fields.
+           05 current-date-value      pic x(8).
+           05 run-date-display        pic x(10).
+
+       01 projection-file-name        pic x(40).
+
+       procedure division.
+       000-run.
+           perform 010-start-program.
+           perform 100-process-records
+               until eof > 0.
+           perform 030-finish-program.
+
+       010-start-program.
+           move function current-date(1:8) to current-date-value.
+           string current-date-value(5:2) '/' current-date-value(7:2)
+               '/' current-date-value(1:4)
+               delimited by size into run-date-display.
+
+           string '../data/CUSTPROJ.' current-date-value '.DAT'
+               delimited by size into projection-file-name.
+
+           open input customer-file.
+           open output projection-file.
+
+           perform 020-write-header.
+
+       020-write-header.
+           move spaces to pj-header-line1.
+           string 'CUSTOMER GROWTH PROJECTION REPORT   RUN DATE: '
+               run-date-display
+               delimited by size into pj-header-line1.
+           write pj-header-line1.
+
+           move spaces to pj-header-line2.
+           string 'CUST ID' '   ' 'CUSTOMER NAME' '         '
+               'SALES THIS YTD' '   ' 'GROWTH %' '   '
+               'PROJECTED VALUE'
+               delimited by size into pj-header-line2.
+           write pj-header-line2.
+
+           move spaces to pj-text-line.
+           write pj-text-line.
+
+       100-process-records.
+           read customer-file into customer-record
+               at end
+               move 1 to eof
+
+               not at end
+               add 1 to customers-read
+               perform 110-process-customer
+           end-read.
+
+       110-process-customer.
+           if r-sales-this-ytd > projection-threshold
+               and r-sales-last-ytd >= zero
+               perform 120-compute-growth-percent
+               if growth-valid
+                   perform 130-project-future-value
+                   perform 140-write-projection-detail
+               end-if
+           end-if.
+
+       120-compute-growth-percent.
+           move 'N' to growth-is-valid.
+           if r-sales-last-ytd not = zero
+               move 'Y' to growth-is-valid
+               compute customer-growth-percent rounded =
+                   ((r-sales-this-ytd - r-sales-last-ytd) /
+                    r-sales-last-ytd) * 100
+                   on size error
+                       move 'N' to growth-is-valid
+               end-compute
+           end-if.
+
+       130-project-future-value.
+           move 1 to year-counter.
+           move r-sales-this-ytd to future-value.
+
+           perform 135-apply-growth-year
+               until year-counter > projection-years.
+
+       135-apply-growth-year.
+           compute future-value rounded =
+               future-value +
+               (future-value * customer-growth-percent / 100).
+
+           add 1 to year-counter.
+
+       140-write-projection-detail.
+           add 1 to customers-projected.
+           move r-customer-id      to pj-d-customer-id.
+           move r-customer-name    to pj-d-customer-name.
+           move r-sales-this-ytd   to pj-d-sales-this-ytd.
+           move customer-growth-percent to pj-d-growth-percent.
+           move future-value       to pj-d-projected-value.
+           write pj-detail-line.
+
+       030-finish-program.
+           perform 040-write-footer.
+
+           close customer-file.
+           close projection-file.
+
+           display ' '.
+           display 'Customer growth projection report written to '
+               projection-file-name.
+           stop run.
+
+       040-write-footer.
+           move spaces to pj-text-line.
+           write pj-text-line.
+
+           move customers-read      to f-customers-read.
+           move customers-projected to f-customers-projected.
+
+           move spaces to pj-text-line.
+           string 'CUSTOMERS READ: ' f-customers-read
+               '   PROJECTED (ABOVE THRESHOLD, VALID GROWTH): '
+               f-customers-projected
+               delimited by size into pj-text-line.
+           write pj-text-line.
