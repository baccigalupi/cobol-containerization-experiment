@@ -3,9 +3,44 @@
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT scenario-file ASSIGN TO '../data/INVSCEN.DAT'
+           ORGANIZATION IS RECORD SEQUENTIAL.
+
+           SELECT scenario-report-file
+           ASSIGN TO scenario-report-file-name
+           ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  scenario-file
+           RECORD CONTAINS 18 CHARACTERS.
+       01 scenario-record.
+         05 sc-starting-value        pic 9(5).
+         05 sc-number-of-years       pic 9(2).
+         05 sc-annual-interest-rate  pic 9(2)v9(1).
+         05 sc-compounding-choice    pic 9.
+         05 sc-periodic-contribution pic 9(5)v9(2).
+
+       FD  scenario-report-file.
+       01 sr-header-line1             pic x(80).
+       01 sr-header-line2             pic x(80).
+       01 sr-detail-line.
+         05 sr-d-scenario-num         pic zz9.
+         05 filler                    pic x(3)  value spaces.
+         05 sr-d-starting-value       pic zz,zz9.
+         05 filler                    pic x(3)  value spaces.
+         05 sr-d-number-of-years      pic z9.
+         05 filler                    pic x(5)  value spaces.
+         05 sr-d-annual-rate          pic z9.9.
+         05 filler                    pic x(5)  value spaces.
+         05 sr-d-freq                 pic x(9).
+         05 filler                    pic x(2)  value spaces.
+         05 sr-d-contribution         pic zz,zz9.99.
+         05 filler                    pic x(3)  value spaces.
+         05 sr-d-future-value         pic z,zzz,zzz.99.
+       01 sr-text-line                pic x(80).
+
        WORKING-STORAGE SECTION.
        01 user-entries.
          05 menu-choice           pic 9     value 1.
@@ -18,15 +53,57 @@
          05 formatted-future-value  pic z,zzz,zzz.99.
          05 year-counter            pic 999.
 
+       01 compounding-fields.
+         05 compounding-choice        pic 9       value 1.
+             88 compounding-annual          value 1.
+             88 compounding-quarterly       value 2.
+             88 compounding-monthly         value 3.
+         05 compounding-description   pic x(9).
+         05 compounding-is-valid      pic x       value 'Y'.
+             88 compounding-choice-valid    value 'Y'.
+         05 periodic-contribution     pic 9(5)v99 value zero.
+         05 periods-per-year          pic 99      value 1.
+         05 period-counter            pic 999.
+
+       01 amortization-fields.
+         05 beginning-balance            pic 9(7)v99.
+         05 formatted-beginning-balance  pic z,zzz,zzz.99.
+         05 contribution-this-year       pic 9(7)v99.
+         05 formatted-contribution       pic z,zzz,zzz.99.
+         05 interest-this-year           pic s9(7)v99.
+         05 formatted-interest           pic z,zzz,zzz.99-.
+
+       01 run-mode-fields.
+         05 run-mode                 pic 9     value 1.
+             88 interactive-mode           value 1.
+             88 batch-mode                 value 2.
+
+       01 batch-fields.
+         05 scenario-eof             pic 9     value zero.
+         05 scenario-count           pic 9(3)  value zero.
+         05 current-date-value      pic x(8).
+         05 scenario-report-file-name pic x(40).
+
        PROCEDURE DIVISION.
        000-RUN-APPLICATION.
-           PERFORM 020-PRINT-HEADER.
-           PERFORM 010-RUN-APPLICATION-CYCLE
-           UNTIL   menu-choice = ZERO.
+           DISPLAY '--------------------------------'.
+           DISPLAY 'Enter 1 for interactive mode.'.
+           DISPLAY 'Enter 2 for batch scenario file mode.'.
+           ACCEPT  run-mode.
+
+           IF batch-mode
+               PERFORM 060-RUN-BATCH-SCENARIOS
+           ELSE
+               PERFORM 020-PRINT-HEADER
+               PERFORM 010-RUN-APPLICATION-CYCLE
+               UNTIL   menu-choice = ZERO
+           END-IF.
+
            PERFORM 050-TERMINATE-PROGRAM.
 
        010-RUN-APPLICATION-CYCLE.
            PERFORM 030-GET-DATA.
+           PERFORM 032-GET-COMPOUNDING-DATA.
            PERFORM 040-CALC-DISPLAY-FUTURE-VALUE.
            PERFORM 020-PRINT-HEADER.
 
@@ -50,23 +127,187 @@
            ACCEPT  annual-interest-rate.
            DISPLAY ' '.
 
+       032-GET-COMPOUNDING-DATA.
+           DISPLAY 'Enter compounding frequency:'.
+           DISPLAY '  1 = annual   2 = quarterly   3 = monthly'.
+           ACCEPT  compounding-choice.
+
+           PERFORM UNTIL compounding-annual OR compounding-quarterly
+                   OR compounding-monthly
+               DISPLAY 'Invalid entry - enter 1, 2, or 3:'
+               ACCEPT compounding-choice
+           END-PERFORM.
+           DISPLAY ' '.
+
+           DISPLAY 'Enter periodic contribution amount'
+           DISPLAY '(xxxxx.xx, 0 for none):'.
+           ACCEPT  periodic-contribution.
+           DISPLAY ' '.
+
+       036-SET-PERIODS-PER-YEAR.
+           MOVE 'Y' TO compounding-is-valid.
+           EVALUATE TRUE
+               WHEN compounding-annual
+                   MOVE 1          TO periods-per-year
+                   MOVE 'ANNUAL'   TO compounding-description
+               WHEN compounding-quarterly
+                   MOVE 4          TO periods-per-year
+                   MOVE 'QUARTERLY' TO compounding-description
+               WHEN compounding-monthly
+                   MOVE 12         TO periods-per-year
+                   MOVE 'MONTHLY'  TO compounding-description
+               WHEN OTHER
+                   MOVE 'N' TO compounding-is-valid
+                   MOVE 1   TO periods-per-year
+                   MOVE 'INVALID'  TO compounding-description
+                   DISPLAY 'Invalid compounding frequency code: '
+                       compounding-choice
+           END-EVALUATE.
+
        040-CALC-DISPLAY-FUTURE-VALUE.
            MOVE 1 TO year-counter.
            MOVE starting-value TO future-value.
+           PERFORM 036-SET-PERIODS-PER-YEAR.
+
+           DISPLAY ' '.
+           DISPLAY 'YR   BEGIN BALANCE   CONTRIBUTION   '
+               'INTEREST EARNED   END BALANCE'.
 
-           PERFORM 045-CALC-FUTURE-VALUE
+           PERFORM 042-CALC-DISPLAY-YEAR-SCHEDULE
            UNTIL year-counter > number-of-years.
 
            MOVE future-value TO formatted-future-value.
+           DISPLAY ' '.
            DISPLAY 'Future value = ' formatted-future-value.
 
-       045-CALC-FUTURE-VALUE.
+       042-CALC-DISPLAY-YEAR-SCHEDULE.
+           PERFORM 043-CALC-YEAR-STEP.
+
+           MOVE beginning-balance      TO formatted-beginning-balance.
+           MOVE contribution-this-year TO formatted-contribution.
+           MOVE interest-this-year     TO formatted-interest.
+           MOVE future-value           TO formatted-future-value.
+
+           DISPLAY year-counter SPACE formatted-beginning-balance SPACE
+               formatted-contribution SPACE formatted-interest SPACE
+               formatted-future-value.
+
+           ADD 1 TO year-counter.
+
+       043-CALC-YEAR-STEP.
+           MOVE future-value TO beginning-balance.
+           MOVE ZERO         TO contribution-this-year.
+
+           PERFORM 044-CALC-PERIOD-STEP
+           VARYING period-counter FROM 1 BY 1
+           UNTIL period-counter > periods-per-year.
+
+           COMPUTE interest-this-year =
+               future-value - beginning-balance
+               - contribution-this-year.
+
+       044-CALC-PERIOD-STEP.
            COMPUTE future-value rounded =
-           future-value + (future-value * annual-interest-rate / 100).
+               future-value +
+               (future-value * annual-interest-rate
+                   / periods-per-year / 100).
 
-           COMPUTE year-counter =
-           year-counter + 1.
+           ADD periodic-contribution TO future-value.
+           ADD periodic-contribution TO contribution-this-year.
 
        050-TERMINATE-PROGRAM.
            DISPLAY 'End of session'.
            STOP RUN.
+
+       060-RUN-BATCH-SCENARIOS.
+           PERFORM 061-OPEN-SCENARIO-FILES.
+           PERFORM 063-WRITE-SCENARIO-HEADER.
+
+           PERFORM 065-PROCESS-SCENARIO-RECORD
+           UNTIL   scenario-eof > 0.
+
+           PERFORM 069-CLOSE-SCENARIO-FILES.
+
+       061-OPEN-SCENARIO-FILES.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO current-date-value.
+           STRING '../data/INVRPT.' current-date-value '.DAT'
+               DELIMITED BY SIZE INTO scenario-report-file-name.
+
+           OPEN INPUT  scenario-file.
+           OPEN OUTPUT scenario-report-file.
+
+       063-WRITE-SCENARIO-HEADER.
+           MOVE SPACES TO sr-header-line1.
+           STRING 'INVESTMENT SCENARIO COMPARISON REPORT   RUN DATE: '
+               current-date-value(5:2) '/' current-date-value(7:2)
+               '/' current-date-value(1:4)
+               DELIMITED BY SIZE INTO sr-header-line1.
+           WRITE sr-header-line1.
+
+           MOVE SPACES TO sr-header-line2.
+           STRING 'SCN'  '   ' 'START VALUE' '   ' 'YR' '     '
+               'RATE' '     ' 'FREQ' '     ' 'CONTRIB' '    '
+               'FUTURE VALUE'
+               DELIMITED BY SIZE INTO sr-header-line2.
+           WRITE sr-header-line2.
+
+           MOVE SPACES TO sr-text-line.
+           WRITE sr-text-line.
+
+       065-PROCESS-SCENARIO-RECORD.
+           READ scenario-file INTO scenario-record
+               AT END
+               MOVE 1 TO scenario-eof
+
+               NOT AT END
+               ADD 1 TO scenario-count
+               PERFORM 067-CALC-SCENARIO-VALUE
+               IF compounding-choice-valid
+                   PERFORM 070-WRITE-SCENARIO-DETAIL
+               ELSE
+                   PERFORM 071-WRITE-SCENARIO-ERROR
+               END-IF
+           END-READ.
+
+       067-CALC-SCENARIO-VALUE.
+           MOVE sc-starting-value       TO starting-value.
+           MOVE sc-number-of-years      TO number-of-years.
+           MOVE sc-annual-interest-rate TO annual-interest-rate.
+           MOVE sc-compounding-choice   TO compounding-choice.
+           MOVE sc-periodic-contribution TO periodic-contribution.
+
+           MOVE 1 TO year-counter.
+           MOVE starting-value TO future-value.
+           PERFORM 036-SET-PERIODS-PER-YEAR.
+
+           IF compounding-choice-valid
+               PERFORM 043-CALC-YEAR-STEP
+               VARYING year-counter FROM 1 BY 1
+               UNTIL year-counter > number-of-years
+           END-IF.
+
+       070-WRITE-SCENARIO-DETAIL.
+           MOVE scenario-count        TO sr-d-scenario-num.
+           MOVE sc-starting-value     TO sr-d-starting-value.
+           MOVE sc-number-of-years    TO sr-d-number-of-years.
+           MOVE sc-annual-interest-rate TO sr-d-annual-rate.
+           MOVE compounding-description TO sr-d-freq.
+           MOVE sc-periodic-contribution TO sr-d-contribution.
+           MOVE future-value          TO sr-d-future-value.
+           WRITE sr-detail-line.
+
+       071-WRITE-SCENARIO-ERROR.
+           MOVE SPACES TO sr-text-line.
+           STRING '*** SCENARIO ' scenario-count
+               ' SKIPPED - INVALID COMPOUNDING FREQUENCY CODE: '
+               sc-compounding-choice ' ***'
+               DELIMITED BY SIZE INTO sr-text-line.
+           WRITE sr-text-line.
+
+       069-CLOSE-SCENARIO-FILES.
+           CLOSE scenario-file.
+           CLOSE scenario-report-file.
+
+           DISPLAY ' '.
+           DISPLAY 'Scenario comparison report written to '
+               scenario-report-file-name.
