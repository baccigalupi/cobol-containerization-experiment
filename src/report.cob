@@ -7,12 +7,44 @@
            select customer-file assign to '../data/CUSTMAST.DAT'
            organization is record sequential.
 
+           select sort-file assign to 'CUSTSORW'.
+
+           select sorted-file assign to '../data/CUSTSORT.DAT'
+           organization is record sequential.
+
+           select print-file assign to print-file-name
+           organization is line sequential.
+
+           select exception-file assign to exception-file-name
+           organization is line sequential.
+
+           select checkpoint-file assign to '../data/CUSTRPT.CKPT'
+           organization is record sequential
+           file status is ws-checkpoint-file-status.
+
+           select control-file assign to '../data/CUSTMAST.CTL'
+           organization is record sequential
+           file status is ws-control-file-status.
+
        data division.
 
        file section.
 
        fd customer-file
            record contains 43 characters.
+       01 customer-master-record  pic x(43).
+
+       sd sort-file.
+       01 sort-record.
+           05 so-branch-id        pic 9(2).
+           05 so-salesrep-id      pic 9(2).
+           05 so-customer-id      pic 9(5).
+           05 so-customer-name    pic x(20).
+           05 so-sales-this-ytd   pic s9(5)V9(2).
+           05 so-sales-last-ytd   pic s9(5)V9(2).
+
+       fd sorted-file
+           record contains 43 characters.
        01 customer-record.
            05 r-branch-id         pic 9(2).
            05 r-salesrep-id       pic 9(2).
@@ -21,17 +53,124 @@
            05 r-sales-this-ytd    pic s9(5)V9(2).
            05 r-sales-last-ytd    pic s9(5)V9(2).
 
+       fd print-file.
+       01 pl-header-line1.
+           05 pl-h1-report-name   pic x(25) value
+              'CUSTOMER SALES REPORT'.
+           05 pl-h1-date-label    pic x(10) value 'RUN DATE: '.
+           05 pl-h1-run-date      pic x(10).
+           05 filler              pic x(5)  value spaces.
+           05 pl-h1-page-label    pic x(6)  value 'PAGE: '.
+           05 pl-h1-page-num      pic zzz9.
+
+       01 pl-header-line1b.
+           05 filler              pic x(27) value spaces.
+           05 pl-h1b-sales-this   pic x(13).
+           05 pl-h1b-sales-last   pic x(13).
+
+       01 pl-header-line2.
+           05 pl-h2-cust          pic x(7).
+           05 pl-h2-customer-name pic x(20).
+           05 pl-h2-this-ytd      pic x(13).
+           05 pl-h2-last-ytd      pic x(13).
+           05 pl-h2-growth        pic x(10).
+
+       01 pl-detail-line.
+           05 pl-d-customer-id    pic x(5).
+           05 pl-d-pad            pic x(2).
+           05 pl-d-customer-name  pic x(20).
+           05 pl-d-sales-this-ytd pic x(13).
+           05 pl-d-sales-last-ytd pic x(13).
+           05 pl-d-growth         pic x(10).
+
+       01 pl-text-line.
+           05 pl-text             pic x(80).
+
+       fd exception-file.
+       01 el-header-line1.
+           05 el-h1-report-name   pic x(25) value
+              'CREDIT BALANCE EXCEPTIONS'.
+           05 el-h1-date-label    pic x(10) value 'RUN DATE: '.
+           05 el-h1-run-date      pic x(10).
+           05 filler              pic x(5)  value spaces.
+           05 el-h1-page-label    pic x(6)  value 'PAGE: '.
+           05 el-h1-page-num      pic zzz9.
+
+       01 el-header-line2.
+           05 el-h2-cust          pic x(7).
+           05 el-h2-customer-name pic x(20).
+           05 el-h2-this-ytd      pic x(13).
+           05 el-h2-last-ytd      pic x(13).
+
+       01 el-detail-line.
+           05 el-d-customer-id    pic x(5).
+           05 el-d-pad            pic x(2).
+           05 el-d-customer-name  pic x(20).
+           05 el-d-sales-this-ytd pic x(13).
+           05 el-d-sales-last-ytd pic x(13).
+
+       01 el-text-line.
+           05 el-text             pic x(80).
+
+       fd checkpoint-file
+           record contains 520 characters.
+       01 checkpoint-record.
+           05 ckpt-status                    pic x(11).
+               88 ckpt-complete                       value 'COMPLETE'.
+               88 ckpt-in-progress                     value
+                   'IN-PROGRESS'.
+           05 ckpt-restart-customer-id       pic 9(5).
+           05 ckpt-total-sales-this-ytd      pic 9(9)v9(2).
+           05 ckpt-total-sales-last-ytd      pic 9(9)v9(2).
+           05 ckpt-branch-sales-this-ytd     pic s9(6)v9(2).
+           05 ckpt-branch-sales-last-ytd     pic s9(6)v9(2).
+           05 ckpt-rep-sales-this-ytd        pic s9(6)v9(2).
+           05 ckpt-rep-sales-last-ytd        pic s9(6)v9(2).
+           05 ckpt-prev-branch-id            pic 9(2).
+           05 ckpt-prev-salesrep-id          pic 9(2).
+           05 ckpt-first-record-flag         pic x.
+           05 ckpt-exception-sales-this-ytd  pic s9(6)v9(2).
+           05 ckpt-exception-sales-last-ytd  pic s9(6)v9(2).
+           05 ckpt-exception-record-count    pic 9(6).
+           05 ckpt-page-number                pic 9(4).
+           05 ckpt-line-count                  pic 9(4).
+           05 ckpt-exception-page-number       pic 9(4).
+           05 ckpt-exception-line-count        pic 9(4).
+           05 ckpt-print-file-name             pic x(40).
+           05 ckpt-exception-file-name         pic x(40).
+           05 ckpt-top-mover occurs 5 times.
+               10 ckpt-top-customer-id         pic 9(5).
+               10 ckpt-top-customer-name       pic x(20).
+               10 ckpt-top-growth-percent      pic s9(6)v9.
+           05 ckpt-bottom-mover occurs 5 times.
+               10 ckpt-bottom-customer-id      pic 9(5).
+               10 ckpt-bottom-customer-name    pic x(20).
+               10 ckpt-bottom-growth-percent   pic s9(6)v9.
+           05 ckpt-actual-record-count         pic 9(7).
+
+       fd control-file
+           record contains 18 characters.
+       01 control-record.
+           05 ctl-record-count        pic 9(7).
+           05 ctl-control-total       pic s9(9)v9(2).
+
        working-storage section.
        01 control-flow.
            05 eof                     pic 9             value zero.
 
+       01 control-break-fields.
+           05 first-record-flag       pic x             value 'Y'.
+               88 first-record                          value 'Y'.
+           05 prev-branch-id          pic 9(2)          value zero.
+           05 prev-salesrep-id        pic 9(2)          value zero.
+
        01 header.
            05 fh-cust                 pic x(7)    value 'CUST'.
-           05 fh-num                  pic x(7)    value 'NUM'.
            05 fh-customer-name        pic x(20)   value 'CUSTOMER NAME'.
            05 fh-sales                pic x(13)   value '      SALES'.
            05 fh-this-ytd             pic x(13)   value '     THIS YTD'.
            05 fh-last-ytd             pic x(13)   value '     LAST YTD'.
+           05 fh-growth               pic x(10)   value '   GROWTH%'.
 
        01 data-formatting.
            05 pad-customer-id         pic x(2)          value space.
@@ -43,51 +182,544 @@
            05 f-total-sales-this-ytd  pic zz,zzz,zzz.99.
            05 f-total-sales-last-ytd  pic zz,zzz,zzz.99.
 
+           05 f-subtotal-sales-this-ytd pic zz,zzz,zzz.99.
+           05 f-subtotal-sales-last-ytd pic zz,zzz,zzz.99.
+
        01 totals.
-           05 total-sales-this-ytd    pic 9(6)v9(2)      value zero.
-           05 total-sales-last-ytd    pic 9(6)v9(2)      value zero.
+           05 total-sales-this-ytd    pic 9(9)v9(2)      value zero.
+           05 total-sales-last-ytd    pic 9(9)v9(2)      value zero.
+
+       01 subtotals.
+           05 branch-sales-this-ytd   pic s9(6)v9(2)     value zero.
+           05 branch-sales-last-ytd   pic s9(6)v9(2)     value zero.
+           05 rep-sales-this-ytd      pic s9(6)v9(2)     value zero.
+           05 rep-sales-last-ytd      pic s9(6)v9(2)     value zero.
+
+       01 growth-fields.
+           05 customer-growth-percent pic s9(6)v9      value zero.
+           05 growth-is-valid          pic x            value 'N'.
+               88 growth-valid                 value 'Y'.
+           05 f-growth-percent-num     pic +zzzzz9.9.
+           05 f-growth-percent         pic x(10).
+
+       01 mover-work-fields.
+           05 mover-index              pic 9.
+           05 extreme-index            pic 9.
+           05 extreme-growth-value     pic s9(6)v9.
+           05 swap-customer-id         pic 9(5).
+           05 swap-customer-name       pic x(20).
+           05 swap-growth-percent      pic s9(6)v9.
+
+       01 top-movers.
+           05 top-mover occurs 5 times.
+               10 top-customer-id      pic 9(5)        value zero.
+               10 top-customer-name    pic x(20)       value spaces.
+               10 top-growth-percent   pic s9(6)v9     value -999999.9.
+
+       01 bottom-movers.
+           05 bottom-mover occurs 5 times.
+               10 bottom-customer-id    pic 9(5)       value zero.
+               10 bottom-customer-name  pic x(20)      value spaces.
+               10 bottom-growth-percent pic s9(6)v9    value 999999.9.
+
+       01 exception-totals.
+           05 exception-sales-this-ytd pic s9(6)v9(2)    value zero.
+           05 exception-sales-last-ytd pic s9(6)v9(2)    value zero.
+           05 exception-record-count   pic 9(6)          value zero.
+
+       01 page-control.
+           05 page-number             pic 9(4)          value zero.
+           05 line-count               pic 9(4)         value zero.
+           05 lines-per-page           pic 9(4)         value 55.
+
+       01 exception-page-control.
+           05 exception-page-number    pic 9(4)         value zero.
+           05 exception-line-count     pic 9(4)         value zero.
+
+       01 run-date-fields.
+           05 current-date-value      pic x(21).
+           05 run-date-display        pic x(10).
+
+       01 print-file-name             pic x(40).
+       01 exception-file-name         pic x(40).
+
+       01 restart-fields.
+           05 restart-in-progress      pic x            value 'N'.
+               88 restart-active                value 'Y'.
+           05 restart-customer-id       pic 9(5)        value zero.
+           05 restart-print-file-name   pic x(40).
+           05 restart-exception-file-name pic x(40).
+           05 ws-checkpoint-file-status  pic x(2).
+           05 checkpoint-interval        pic 9(4)        value 100.
+           05 records-since-checkpoint   pic 9(4)        value zero.
+
+       01 control-total-fields.
+           05 ws-control-file-status     pic x(2).
+           05 control-data-available     pic x           value 'N'.
+               88 control-data-present          value 'Y'.
+           05 actual-record-count        pic 9(7)        value zero.
+           05 actual-control-total       pic s9(9)v9(2)  value zero.
+           05 f-expected-record-count    pic zzz,zzz,zz9.
+           05 f-actual-record-count      pic zzz,zzz,zz9.
+           05 f-expected-control-total   pic z,zzz,zzz,zz9.99-.
+           05 f-actual-control-total     pic z,zzz,zzz,zz9.99-.
 
 
        procedure division.
 
        000-run.
+           perform 003-check-for-restart.
+           perform 006-read-control-file.
+           perform 005-sort-customer-file.
            perform 010-start-program.
            perform 100-write-records.
            perform 030-finish-program.
 
+       006-read-control-file.
+           open input control-file.
+           if ws-control-file-status = '00'
+               read control-file into control-record
+               move 'Y' to control-data-available
+               close control-file
+           end-if.
+
+       003-check-for-restart.
+           open input checkpoint-file.
+           if ws-checkpoint-file-status = '00'
+               read checkpoint-file into checkpoint-record
+               if ckpt-in-progress
+                   move 'Y' to restart-in-progress
+                   move ckpt-restart-customer-id to restart-customer-id
+                   perform 004-restore-checkpoint-state
+               end-if
+               close checkpoint-file
+           end-if.
+
+       004-restore-checkpoint-state.
+           move ckpt-total-sales-this-ytd to total-sales-this-ytd.
+           move ckpt-total-sales-last-ytd to total-sales-last-ytd.
+           move ckpt-branch-sales-this-ytd to branch-sales-this-ytd.
+           move ckpt-branch-sales-last-ytd to branch-sales-last-ytd.
+           move ckpt-rep-sales-this-ytd to rep-sales-this-ytd.
+           move ckpt-rep-sales-last-ytd to rep-sales-last-ytd.
+           move ckpt-prev-branch-id to prev-branch-id.
+           move ckpt-prev-salesrep-id to prev-salesrep-id.
+           move ckpt-first-record-flag to first-record-flag.
+           move ckpt-exception-sales-this-ytd
+               to exception-sales-this-ytd.
+           move ckpt-exception-sales-last-ytd
+               to exception-sales-last-ytd.
+           move ckpt-exception-record-count to exception-record-count.
+           move ckpt-page-number to page-number.
+           move ckpt-line-count to line-count.
+           move ckpt-exception-page-number to exception-page-number.
+           move ckpt-exception-line-count to exception-line-count.
+           move ckpt-print-file-name to restart-print-file-name.
+           move ckpt-exception-file-name to restart-exception-file-name.
+           move ckpt-actual-record-count to actual-record-count.
+
+           perform varying mover-index from 1 by 1 until mover-index > 5
+               move ckpt-top-customer-id(mover-index)
+                   to top-customer-id(mover-index)
+               move ckpt-top-customer-name(mover-index)
+                   to top-customer-name(mover-index)
+               move ckpt-top-growth-percent(mover-index)
+                   to top-growth-percent(mover-index)
+               move ckpt-bottom-customer-id(mover-index)
+                   to bottom-customer-id(mover-index)
+               move ckpt-bottom-customer-name(mover-index)
+                   to bottom-customer-name(mover-index)
+               move ckpt-bottom-growth-percent(mover-index)
+                   to bottom-growth-percent(mover-index)
+           end-perform.
+
+       005-sort-customer-file.
+           sort sort-file
+               on ascending key so-branch-id
+                                so-salesrep-id
+                                so-customer-id
+               using customer-file
+               giving sorted-file.
+
        010-start-program.
-           open input customer-file.
-           perform 020-write-header.
+           move function current-date to current-date-value.
+           string current-date-value(5:2) '/'
+                  current-date-value(7:2) '/'
+                  current-date-value(1:4)
+                  delimited by size into run-date-display.
 
-       020-write-header.
-           display fh-cust f-customer-name fh-sales fh-sales.
-           display fh-num fh-customer-name fh-this-ytd fh-last-ytd.
-           display ' '.
+           if restart-active
+               move restart-print-file-name to print-file-name
+               move restart-exception-file-name to exception-file-name
+           else
+               string '../data/CUSTRPT.' current-date-value(1:8)
+                   '.DAT' delimited by size into print-file-name
+
+               string '../data/CUSTEXC.' current-date-value(1:8)
+                   '.DAT' delimited by size into exception-file-name
+           end-if.
+
+           open input sorted-file.
+
+           if restart-active
+               open extend print-file
+               open extend exception-file
+           else
+               open output print-file
+               open output exception-file
+               perform 021-write-page-header
+               perform 022-write-exception-page-header
+           end-if.
+
+       021-write-page-header.
+           add 1 to page-number.
+           move zero to line-count.
+
+           move run-date-display to pl-h1-run-date.
+           move page-number to pl-h1-page-num.
+           write pl-header-line1 after advancing page.
+
+           move fh-sales to pl-h1b-sales-this.
+           move fh-sales to pl-h1b-sales-last.
+           write pl-header-line1b after advancing 1 line.
+
+           move fh-cust to pl-h2-cust.
+           move fh-customer-name to pl-h2-customer-name.
+           move fh-this-ytd to pl-h2-this-ytd.
+           move fh-last-ytd to pl-h2-last-ytd.
+           move fh-growth to pl-h2-growth.
+           write pl-header-line2 after advancing 1 line.
+
+           move spaces to pl-text.
+           write pl-text-line after advancing 1 line.
+
+       022-write-exception-page-header.
+           add 1 to exception-page-number.
+           move zero to exception-line-count.
+
+           move run-date-display to el-h1-run-date.
+           move exception-page-number to el-h1-page-num.
+           write el-header-line1 after advancing page.
+
+           move fh-cust to el-h2-cust.
+           move fh-customer-name to el-h2-customer-name.
+           move fh-this-ytd to el-h2-this-ytd.
+           move fh-last-ytd to el-h2-last-ytd.
+           write el-header-line2 after advancing 1 line.
+
+           move spaces to el-text.
+           write el-text-line after advancing 1 line.
+
+       025-check-page-break.
+           if line-count not < lines-per-page
+               perform 021-write-page-header
+           end-if.
+
+       026-check-exception-page-break.
+           if exception-line-count not < lines-per-page
+               perform 022-write-exception-page-header
+           end-if.
 
        030-finish-program.
-           perform 040-write-footer.
-           close customer-file.
+           if restart-active
+               perform 032-abort-restart-not-found
+           else
+               if not first-record
+                   perform 150-write-salesrep-subtotal
+                   perform 160-write-branch-subtotal
+               end-if
+
+               perform 040-write-footer
+               perform 047-write-reconciliation
+               perform 050-write-top-bottom-movers
+               perform 045-write-exception-footer
+               perform 186-write-completion-checkpoint
+           end-if.
+
+           close sorted-file.
+           close print-file.
+           close exception-file.
            stop run.
 
+       032-abort-restart-not-found.
+           display ' '.
+           display '*** FATAL: RESTART CUSTOMER ID ' restart-customer-id
+               ' WAS NOT FOUND IN CUSTMAST.DAT ***'.
+           display '*** CHECKPOINT MAY BE STALE OR THE FILE CHANGED '
+               'SINCE THE ABEND - NO RECORDS WERE PROCESSED THIS RUN.'.
+           display '*** CHECKPOINT LEFT IN-PROGRESS - CORRECT THE '
+               'INPUT FILE OR CHECKPOINT AND RERUN.'.
+
+           move spaces to pl-text.
+           perform 025-check-page-break.
+           string '*** FATAL: RESTART CUSTOMER ID NOT FOUND - RUN '
+               'ABORTED WITHOUT PROCESSING ANY RECORDS - SEE SYSOUT ***'
+               delimited by size into pl-text.
+           write pl-text-line after advancing 1 line.
+           add 1 to line-count.
+
+           move 16 to return-code.
+
        040-write-footer.
            move total-sales-this-ytd to f-total-sales-this-ytd.
            move total-sales-last-ytd to f-total-sales-last-ytd.
 
-           display ' '.
-           display f-customer-id pad-customer-id f-customer-name
-           f-total-sales-this-ytd f-total-sales-last-ytd.
+           perform 025-check-page-break.
+           move spaces to pl-text.
+           write pl-text-line after advancing 1 line.
+           add 1 to line-count.
+
+           perform 025-check-page-break.
+           move spaces to pl-text.
+           string f-customer-id pad-customer-id f-customer-name
+               f-total-sales-this-ytd f-total-sales-last-ytd
+               delimited by size into pl-text.
+           write pl-text-line after advancing 1 line.
+           add 1 to line-count.
+
+       045-write-exception-footer.
+           move exception-sales-this-ytd to f-total-sales-this-ytd.
+           move exception-sales-last-ytd to f-total-sales-last-ytd.
+
+           perform 026-check-exception-page-break.
+           move spaces to el-text.
+           write el-text-line after advancing 1 line.
+           add 1 to exception-line-count.
+
+           perform 026-check-exception-page-break.
+           move spaces to el-text.
+           string exception-record-count ' EXCEPTION(S)  TOTAL:  '
+               f-total-sales-this-ytd f-total-sales-last-ytd
+               delimited by size into el-text.
+           write el-text-line after advancing 1 line.
+           add 1 to exception-line-count.
+
+       047-write-reconciliation.
+           compute actual-control-total =
+           total-sales-this-ytd + exception-sales-this-ytd.
+
+           perform 025-check-page-break.
+           move spaces to pl-text.
+           write pl-text-line after advancing 1 line.
+           add 1 to line-count.
+
+           if control-data-present
+               perform 048-write-control-comparison
+           else
+               perform 025-check-page-break
+               move spaces to pl-text
+               string 'NO CONTROL FILE PRESENT - '
+                   'RECONCILIATION NOT PERFORMED'
+                   delimited by size into pl-text
+               write pl-text-line after advancing 1 line
+               add 1 to line-count
+           end-if.
+
+       048-write-control-comparison.
+           move ctl-record-count to f-expected-record-count.
+           move actual-record-count to f-actual-record-count.
+           move ctl-control-total to f-expected-control-total.
+           move actual-control-total to f-actual-control-total.
+
+           perform 025-check-page-break.
+           move spaces to pl-text.
+           string 'CONTROL RECORDS EXPECTED: '
+               f-expected-record-count '  ACTUAL: '
+               f-actual-record-count
+               delimited by size into pl-text.
+           write pl-text-line after advancing 1 line.
+           add 1 to line-count.
+
+           perform 025-check-page-break.
+           move spaces to pl-text.
+           string 'CONTROL TOTAL    EXPECTED: '
+               f-expected-control-total '  ACTUAL: '
+               f-actual-control-total
+               delimited by size into pl-text.
+           write pl-text-line after advancing 1 line.
+           add 1 to line-count.
+
+           perform 025-check-page-break.
+           move spaces to pl-text.
+           if ctl-record-count = actual-record-count
+               and ctl-control-total = actual-control-total
+               string 'CONTROL TOTALS RECONCILE - OK'
+                   delimited by size into pl-text
+           else
+               string '*** CONTROL TOTAL MISMATCH - '
+                   'CUSTMAST.DAT MAY BE INCOMPLETE ***'
+                   delimited by size into pl-text
+           end-if.
+           write pl-text-line after advancing 1 line.
+           add 1 to line-count.
+
+       050-write-top-bottom-movers.
+           perform 051-sort-top-movers.
+           perform 052-sort-bottom-movers.
+
+           perform 025-check-page-break.
+           move spaces to pl-text.
+           write pl-text-line after advancing 1 line.
+           add 1 to line-count.
+
+           perform 025-check-page-break.
+           move spaces to pl-text.
+           string 'TOP 5 GROWTH ACCOUNTS' delimited by size
+               into pl-text.
+           write pl-text-line after advancing 1 line.
+           add 1 to line-count.
+
+           perform varying mover-index from 1 by 1 until mover-index > 5
+               if top-customer-id(mover-index) not = zero
+                   move top-growth-percent(mover-index)
+                       to f-growth-percent-num
+                   perform 025-check-page-break
+                   move spaces to pl-text
+                   string top-customer-id(mover-index) '  '
+                       top-customer-name(mover-index) '  '
+                       f-growth-percent-num '%'
+                       delimited by size into pl-text
+                   write pl-text-line after advancing 1 line
+                   add 1 to line-count
+               end-if
+           end-perform.
+
+           perform 025-check-page-break.
+           move spaces to pl-text.
+           write pl-text-line after advancing 1 line.
+           add 1 to line-count.
+
+           perform 025-check-page-break.
+           move spaces to pl-text.
+           string 'BOTTOM 5 DECLINING ACCOUNTS' delimited by size
+               into pl-text.
+           write pl-text-line after advancing 1 line.
+           add 1 to line-count.
+
+           perform varying mover-index from 1 by 1 until mover-index > 5
+               if bottom-customer-id(mover-index) not = zero
+                   move bottom-growth-percent(mover-index)
+                       to f-growth-percent-num
+                   perform 025-check-page-break
+                   move spaces to pl-text
+                   string bottom-customer-id(mover-index) '  '
+                       bottom-customer-name(mover-index) '  '
+                       f-growth-percent-num '%'
+                       delimited by size into pl-text
+                   write pl-text-line after advancing 1 line
+                   add 1 to line-count
+               end-if
+           end-perform.
+
+       051-sort-top-movers.
+           perform varying mover-index from 1 by 1 until mover-index > 4
+               perform varying extreme-index from mover-index by 1
+                   until extreme-index > 5
+                   if top-growth-percent(extreme-index)
+                       > top-growth-percent(mover-index)
+                       move top-customer-id(mover-index)
+                           to swap-customer-id
+                       move top-customer-name(mover-index)
+                           to swap-customer-name
+                       move top-growth-percent(mover-index)
+                           to swap-growth-percent
+                       move top-customer-id(extreme-index)
+                           to top-customer-id(mover-index)
+                       move top-customer-name(extreme-index)
+                           to top-customer-name(mover-index)
+                       move top-growth-percent(extreme-index)
+                           to top-growth-percent(mover-index)
+                       move swap-customer-id
+                           to top-customer-id(extreme-index)
+                       move swap-customer-name
+                           to top-customer-name(extreme-index)
+                       move swap-growth-percent
+                           to top-growth-percent(extreme-index)
+                   end-if
+               end-perform
+           end-perform.
+
+       052-sort-bottom-movers.
+           perform varying mover-index from 1 by 1 until mover-index > 4
+               perform varying extreme-index from mover-index by 1
+                   until extreme-index > 5
+                   if bottom-growth-percent(extreme-index)
+                       < bottom-growth-percent(mover-index)
+                       move bottom-customer-id(mover-index)
+                           to swap-customer-id
+                       move bottom-customer-name(mover-index)
+                           to swap-customer-name
+                       move bottom-growth-percent(mover-index)
+                           to swap-growth-percent
+                       move bottom-customer-id(extreme-index)
+                           to bottom-customer-id(mover-index)
+                       move bottom-customer-name(extreme-index)
+                           to bottom-customer-name(mover-index)
+                       move bottom-growth-percent(extreme-index)
+                           to bottom-growth-percent(mover-index)
+                       move swap-customer-id
+                           to bottom-customer-id(extreme-index)
+                       move swap-customer-name
+                           to bottom-customer-name(extreme-index)
+                       move swap-growth-percent
+                           to bottom-growth-percent(extreme-index)
+                   end-if
+               end-perform
+           end-perform.
 
        100-write-records.
            perform 110-process-record
            until eof > 0.
 
        110-process-record.
-           read customer-file next record into customer-record
+           read sorted-file next record into customer-record
              at end
              move 1 to eof
 
              not at end
-             perform 120-write-record.
+             perform 111-check-restart-skip.
+
+       111-check-restart-skip.
+           if restart-active
+               if r-customer-id = restart-customer-id
+                   move 'N' to restart-in-progress
+               end-if
+           else
+               perform 112-route-record
+               perform 180-checkpoint-progress
+           end-if.
+
+       112-route-record.
+           add 1 to actual-record-count.
+
+           perform 133-compute-growth-percent.
+           perform 135-update-top-bottom-movers.
+
+           if r-sales-this-ytd < 0 or r-sales-last-ytd < 0
+               perform 170-write-exception-record
+           else
+               perform 115-check-control-break
+               perform 120-write-record
+           end-if.
+
+       115-check-control-break.
+           if first-record
+               move r-branch-id to prev-branch-id
+               move r-salesrep-id to prev-salesrep-id
+               move 'N' to first-record-flag
+           else
+               if r-branch-id not = prev-branch-id
+                   perform 150-write-salesrep-subtotal
+                   perform 160-write-branch-subtotal
+                   move r-branch-id to prev-branch-id
+                   move r-salesrep-id to prev-salesrep-id
+               else
+                   if r-salesrep-id not = prev-salesrep-id
+                       perform 150-write-salesrep-subtotal
+                       move r-salesrep-id to prev-salesrep-id
+                   end-if
+               end-if
+           end-if.
 
        120-write-record.
            perform 130-increment-totals.
@@ -95,8 +727,15 @@
            move r-sales-this-ytd to f-sales-this-ytd.
            move r-sales-last-ytd to f-sales-last-ytd.
 
-           display r-customer-id pad-customer-id r-customer-name
-           f-sales-this-ytd f-sales-last-ytd.
+           perform 025-check-page-break.
+           move r-customer-id to pl-d-customer-id.
+           move pad-customer-id to pl-d-pad.
+           move r-customer-name to pl-d-customer-name.
+           move f-sales-this-ytd to pl-d-sales-this-ytd.
+           move f-sales-last-ytd to pl-d-sales-last-ytd.
+           move f-growth-percent to pl-d-growth.
+           write pl-detail-line after advancing 1 line.
+           add 1 to line-count.
 
        130-increment-totals.
            compute total-sales-this-ytd =
@@ -105,3 +744,199 @@
            compute total-sales-last-ytd =
            total-sales-last-ytd + r-sales-last-ytd.
 
+           compute branch-sales-this-ytd =
+           branch-sales-this-ytd + r-sales-this-ytd.
+
+           compute branch-sales-last-ytd =
+           branch-sales-last-ytd + r-sales-last-ytd.
+
+           compute rep-sales-this-ytd =
+           rep-sales-this-ytd + r-sales-this-ytd.
+
+           compute rep-sales-last-ytd =
+           rep-sales-last-ytd + r-sales-last-ytd.
+
+       133-compute-growth-percent.
+           if r-sales-last-ytd = 0
+               move 'N' to growth-is-valid
+               move 'N/A' to f-growth-percent
+           else
+               move 'Y' to growth-is-valid
+               compute customer-growth-percent rounded =
+                   ((r-sales-this-ytd - r-sales-last-ytd) /
+                    r-sales-last-ytd) * 100
+                   on size error
+                       move 'N' to growth-is-valid
+                       move 'OVFLOW' to f-growth-percent
+               end-compute
+               if growth-valid
+                   move customer-growth-percent to f-growth-percent-num
+                   move f-growth-percent-num to f-growth-percent
+               end-if
+           end-if.
+
+       135-update-top-bottom-movers.
+           if growth-valid
+               perform 136-insert-top-mover
+               perform 137-insert-bottom-mover
+           end-if.
+
+       136-insert-top-mover.
+           move 1 to extreme-index.
+           move top-growth-percent(1) to extreme-growth-value.
+
+           perform varying mover-index from 2 by 1
+               until mover-index > 5
+               if top-growth-percent(mover-index) < extreme-growth-value
+                   move top-growth-percent(mover-index)
+                       to extreme-growth-value
+                   move mover-index to extreme-index
+               end-if
+           end-perform.
+
+           if customer-growth-percent > extreme-growth-value
+               move r-customer-id to top-customer-id(extreme-index)
+               move r-customer-name to top-customer-name(extreme-index)
+               move customer-growth-percent
+                   to top-growth-percent(extreme-index)
+           end-if.
+
+       137-insert-bottom-mover.
+           move 1 to extreme-index.
+           move bottom-growth-percent(1) to extreme-growth-value.
+
+           perform varying mover-index from 2 by 1
+               until mover-index > 5
+               if bottom-growth-percent(mover-index)
+                   > extreme-growth-value
+                   move bottom-growth-percent(mover-index)
+                       to extreme-growth-value
+                   move mover-index to extreme-index
+               end-if
+           end-perform.
+
+           if customer-growth-percent < extreme-growth-value
+               move r-customer-id to bottom-customer-id(extreme-index)
+               move r-customer-name
+                   to bottom-customer-name(extreme-index)
+               move customer-growth-percent
+                   to bottom-growth-percent(extreme-index)
+           end-if.
+
+       150-write-salesrep-subtotal.
+           move rep-sales-this-ytd to f-subtotal-sales-this-ytd.
+           move rep-sales-last-ytd to f-subtotal-sales-last-ytd.
+
+           perform 025-check-page-break.
+           move spaces to pl-text.
+           write pl-text-line after advancing 1 line.
+           add 1 to line-count.
+
+           perform 025-check-page-break.
+           move spaces to pl-text.
+           string '  SALESREP ' prev-salesrep-id ' SUBTOTAL:     '
+               f-subtotal-sales-this-ytd f-subtotal-sales-last-ytd
+               delimited by size into pl-text.
+           write pl-text-line after advancing 1 line.
+           add 1 to line-count.
+
+           move zero to rep-sales-this-ytd.
+           move zero to rep-sales-last-ytd.
+
+       160-write-branch-subtotal.
+           move branch-sales-this-ytd to f-subtotal-sales-this-ytd.
+           move branch-sales-last-ytd to f-subtotal-sales-last-ytd.
+
+           perform 025-check-page-break.
+           move spaces to pl-text.
+           string 'BRANCH ' prev-branch-id ' SUBTOTAL:         '
+               f-subtotal-sales-this-ytd f-subtotal-sales-last-ytd
+               delimited by size into pl-text.
+           write pl-text-line after advancing 1 line.
+           add 1 to line-count.
+
+           perform 025-check-page-break.
+           move spaces to pl-text.
+           write pl-text-line after advancing 1 line.
+           add 1 to line-count.
+
+           move zero to branch-sales-this-ytd.
+           move zero to branch-sales-last-ytd.
+
+       170-write-exception-record.
+           compute exception-sales-this-ytd =
+           exception-sales-this-ytd + r-sales-this-ytd.
+
+           compute exception-sales-last-ytd =
+           exception-sales-last-ytd + r-sales-last-ytd.
+
+           add 1 to exception-record-count.
+
+           move r-sales-this-ytd to f-sales-this-ytd.
+           move r-sales-last-ytd to f-sales-last-ytd.
+
+           perform 026-check-exception-page-break.
+           move r-customer-id to el-d-customer-id.
+           move pad-customer-id to el-d-pad.
+           move r-customer-name to el-d-customer-name.
+           move f-sales-this-ytd to el-d-sales-this-ytd.
+           move f-sales-last-ytd to el-d-sales-last-ytd.
+           write el-detail-line after advancing 1 line.
+           add 1 to exception-line-count.
+
+       180-checkpoint-progress.
+           add 1 to records-since-checkpoint.
+           if records-since-checkpoint >= checkpoint-interval
+               move zero to records-since-checkpoint
+               perform 185-write-checkpoint
+           end-if.
+
+       185-write-checkpoint.
+           move 'IN-PROGRESS' to ckpt-status.
+           move r-customer-id to ckpt-restart-customer-id.
+           move total-sales-this-ytd to ckpt-total-sales-this-ytd.
+           move total-sales-last-ytd to ckpt-total-sales-last-ytd.
+           move branch-sales-this-ytd to ckpt-branch-sales-this-ytd.
+           move branch-sales-last-ytd to ckpt-branch-sales-last-ytd.
+           move rep-sales-this-ytd to ckpt-rep-sales-this-ytd.
+           move rep-sales-last-ytd to ckpt-rep-sales-last-ytd.
+           move prev-branch-id to ckpt-prev-branch-id.
+           move prev-salesrep-id to ckpt-prev-salesrep-id.
+           move first-record-flag to ckpt-first-record-flag.
+           move exception-sales-this-ytd
+               to ckpt-exception-sales-this-ytd.
+           move exception-sales-last-ytd
+               to ckpt-exception-sales-last-ytd.
+           move exception-record-count to ckpt-exception-record-count.
+           move page-number to ckpt-page-number.
+           move line-count to ckpt-line-count.
+           move exception-page-number to ckpt-exception-page-number.
+           move exception-line-count to ckpt-exception-line-count.
+           move print-file-name to ckpt-print-file-name.
+           move exception-file-name to ckpt-exception-file-name.
+           move actual-record-count to ckpt-actual-record-count.
+
+           perform varying mover-index from 1 by 1 until mover-index > 5
+               move top-customer-id(mover-index)
+                   to ckpt-top-customer-id(mover-index)
+               move top-customer-name(mover-index)
+                   to ckpt-top-customer-name(mover-index)
+               move top-growth-percent(mover-index)
+                   to ckpt-top-growth-percent(mover-index)
+               move bottom-customer-id(mover-index)
+                   to ckpt-bottom-customer-id(mover-index)
+               move bottom-customer-name(mover-index)
+                   to ckpt-bottom-customer-name(mover-index)
+               move bottom-growth-percent(mover-index)
+                   to ckpt-bottom-growth-percent(mover-index)
+           end-perform.
+
+           open output checkpoint-file.
+           write checkpoint-record.
+           close checkpoint-file.
+
+       186-write-completion-checkpoint.
+           move 'COMPLETE' to ckpt-status.
+           open output checkpoint-file.
+           write checkpoint-record.
+           close checkpoint-file.
